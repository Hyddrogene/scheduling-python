@@ -2,17 +2,423 @@
         PROGRAM-ID. SumNumbers.
 
         ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT SCHED-FILE ASSIGN TO 'SCHEDIN'
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-SCHED-STATUS.
+
+            SELECT REPORT-FILE ASSIGN TO 'RPTOUT'
+                ORGANIZATION IS SEQUENTIAL.
+
+            SELECT PARM-FILE ASSIGN TO 'SYSIN'
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-PARM-STATUS.
+
+            SELECT CKPT-FILE ASSIGN TO 'CKPTFILE'
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-CKPT-STATUS.
+
+            SELECT AUDIT-FILE ASSIGN TO 'AUDITFL'
+                ORGANIZATION IS SEQUENTIAL.
+
+            SELECT REJECT-FILE ASSIGN TO 'REJRPT'
+                ORGANIZATION IS SEQUENTIAL.
+
+            SELECT CTLTOT-FILE ASSIGN TO 'CTLTOT'
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-CTL-STATUS.
 
         DATA DIVISION.
+        FILE SECTION.
+        FD  SCHED-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY SCHDREC.
+
+        FD  REPORT-FILE
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 80 CHARACTERS.
+        01  RPT-RECORD                PIC X(80).
+
+        FD  PARM-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  PARM-CARD.
+            05 PARM-BATCH-SIZE         PIC 9(9).
+            05 FILLER                  PIC X(71).
+
+        FD  CKPT-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  CKPT-RECORD.
+            05 CKPT-REC-TYPE           PIC X.
+                88 CKPT-TYPE-CHECKPOINT VALUE 'C'.
+                88 CKPT-TYPE-COMPLETE   VALUE 'F'.
+            05 CKPT-COUNTER            PIC S9(9) COMP-3.
+            05 CKPT-TOTAL              PIC S9(9) COMP-3.
+
+        FD  AUDIT-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  AUDIT-RECORD.
+            05 AUD-RUN-DATE            PIC 9(8).
+            05 AUD-RUN-TIME            PIC 9(8).
+            05 AUD-RECORDS-PROCESSED   PIC S9(9) COMP-3.
+            05 AUD-FINAL-TOTAL         PIC S9(9) COMP-3.
+            05 AUD-RETURN-CODE         PIC S9(4) COMP-3.
+
+        FD  REJECT-FILE
+            LABEL RECORDS ARE STANDARD
+            RECORD CONTAINS 80 CHARACTERS.
+        01  REJECT-RECORD             PIC X(80).
+
+        FD  CTLTOT-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  CTL-TRAILER-RECORD.
+            05 CTL-EXPECTED-TOTAL      PIC 9(9).
+            05 FILLER                  PIC X(71).
+
         WORKING-STORAGE SECTION.
-        01 WS-TOTAL        PIC 9(4) VALUE 0.
-        01 WS-COUNTER      PIC 9(2) VALUE 1.
+        01 WS-TOTAL        PIC S9(9) COMP-3 VALUE 0.
+        01 WS-COUNTER      PIC S9(9) COMP-3 VALUE 0.
+        01 WS-UPPER-BOUND  PIC S9(9) COMP-3 VALUE 999999999.
+        01 WS-EOF-SWITCH   PIC X VALUE 'N'.
+        01 WS-TOTAL-OVERFLOW PIC X VALUE 'N'.
+        01 WS-COUNTER-OVERFLOW PIC X VALUE 'N'.
+        01 WS-SKIP-IDX     PIC S9(9) COMP-3 VALUE 0.
+
+        01 WS-SCHED-STATUS   PIC XX VALUE '00'.
+        01 WS-PARM-STATUS    PIC XX VALUE '00'.
+
+        01 WS-CKPT-STATUS    PIC XX VALUE '00'.
+        01 WS-CKPT-EXISTS    PIC X VALUE 'N'.
+        01 WS-CKPT-EOF       PIC X VALUE 'N'.
+        01 WS-CKPT-INTERVAL  PIC S9(9) COMP-3 VALUE 50.
+        01 WS-CKPT-QUOTIENT  PIC S9(9) COMP-3 VALUE 0.
+        01 WS-CKPT-REMAINDER PIC S9(9) COMP-3 VALUE 0.
+
+        01 WS-RUN-DATE     PIC 9(8) VALUE 0.
+        01 WS-RUN-TIME     PIC 9(8) VALUE 0.
+
+        01 WS-REJECT-COUNT PIC S9(9) COMP-3 VALUE 0.
+
+        01 WS-CTL-STATUS        PIC XX VALUE '00'.
+        01 WS-CTL-MISMATCH      PIC X VALUE 'N'.
+        01 WS-CTL-NO-DATA       PIC X VALUE 'N'.
+        01 WS-CTL-EXPECTED-TOTAL PIC S9(9) COMP-3 VALUE 0.
+
+        01 WS-REJ-LINE.
+            05 REJ-JOB-ID        PIC X(8).
+            05 FILLER            PIC X(1)  VALUE SPACE.
+            05 REJ-JOB-DATE      PIC X(8).
+            05 FILLER            PIC X(1)  VALUE SPACE.
+            05 REJ-RAW-COUNT     PIC X(4).
+            05 FILLER            PIC X(1)  VALUE SPACE.
+            05 REJ-REASON-CODE   PIC X(2).
+            05 FILLER            PIC X(1)  VALUE SPACE.
+            05 REJ-REASON-TEXT   PIC X(30).
+            05 FILLER            PIC X(24) VALUE SPACES.
+
+        01 WS-RPT-HEADER-LINE.
+            05 FILLER         PIC X(10) VALUE 'RUN DATE: '.
+            05 RPT-HDR-DATE   PIC 9(8).
+            05 FILLER         PIC X(8)  VALUE ' PGM: '.
+            05 RPT-HDR-PGM    PIC X(20) VALUE 'SumNumbers'.
+            05 FILLER         PIC X(34) VALUE SPACES.
+
+        01 WS-RPT-DETAIL-LINE.
+            05 FILLER         PIC X(20) VALUE 'DAILY TALLY TOTAL: '.
+            05 RPT-DTL-TOTAL  PIC Z(8)9.
+            05 FILLER         PIC X(51) VALUE SPACES.
+
+        01 WS-RPT-TRAILER-LINE.
+            05 FILLER         PIC X(18) VALUE 'END OF DAILY TALLY'.
+            05 FILLER         PIC X(62) VALUE SPACES.
+
+        01 WS-RPT-RECON-LINE.
+            05 FILLER         PIC X(24)
+                VALUE 'CONTROL TOTAL MISMATCH '.
+            05 FILLER         PIC X(10) VALUE 'EXPECTED: '.
+            05 RPT-RCN-EXPECT PIC Z(8)9.
+            05 FILLER         PIC X(10) VALUE '  ACTUAL: '.
+            05 RPT-RCN-ACTUAL PIC Z(8)9.
+            05 FILLER         PIC X(18) VALUE SPACES.
+
+        01 WS-RPT-NOCTL-LINE.
+            05 FILLER         PIC X(48)
+                VALUE 'NO CONTROL TOTAL RECEIVED FROM UPSTREAM FEED'.
+            05 FILLER         PIC X(32) VALUE SPACES.
+
+        01 WS-RPT-OVFL-LINE.
+            05 FILLER         PIC X(48)
+                VALUE 'ARITHMETIC OVERFLOW OCCURRED DURING THIS RUN'.
+            05 FILLER         PIC X(32) VALUE SPACES.
+
+        01 WS-RPT-SCHED-FAIL-LINE.
+            05 FILLER          PIC X(38)
+                VALUE 'UNABLE TO OPEN SCHEDIN - FILE STATUS '.
+            05 RPT-FAIL-STATUS PIC XX.
+            05 FILLER          PIC X(40) VALUE SPACES.
 
         PROCEDURE DIVISION.
+        0000-MAIN-LOGIC.
+            PERFORM 1000-INITIALIZE
+            PERFORM 2000-PROCESS-SCHED-FILE
+            PERFORM 8000-RECONCILE-CONTROL-TOTAL
+            PERFORM 9000-TERMINATE
+            STOP RUN.
+
+        1000-INITIALIZE.
             DISPLAY 'Hello, World!'.
 
-            PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER > 10
-                ADD WS-COUNTER TO WS-TOTAL
-            END-PERFORM
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+            OPEN INPUT PARM-FILE.
+            IF WS-PARM-STATUS = '00'
+                PERFORM 1050-READ-PARM-CARD
+            END-IF.
+
+            PERFORM 1500-CHECK-FOR-CHECKPOINT.
+
+            OPEN INPUT SCHED-FILE.
+            IF WS-SCHED-STATUS NOT = '00'
+                DISPLAY 'UNABLE TO OPEN SCHEDIN - FILE STATUS '
+                    WS-SCHED-STATUS
+                MOVE 16 TO RETURN-CODE
+                PERFORM 1700-WRITE-SCHED-FAIL-REPORT
+                PERFORM 4000-WRITE-AUDIT-RECORD
+                STOP RUN
+            END-IF.
+
+            OPEN OUTPUT REPORT-FILE.
+            OPEN OUTPUT REJECT-FILE.
+
+            IF WS-CKPT-EXISTS = 'Y'
+                PERFORM 1600-SKIP-PROCESSED-RECORDS
+            END-IF.
+
+        1050-READ-PARM-CARD.
+            READ PARM-FILE
+                AT END
+                    CONTINUE
+                NOT AT END
+                    IF PARM-BATCH-SIZE NUMERIC AND PARM-BATCH-SIZE > 0
+                        MOVE PARM-BATCH-SIZE TO WS-UPPER-BOUND
+                    END-IF
+            END-READ.
+            CLOSE PARM-FILE.
+
+        1700-WRITE-SCHED-FAIL-REPORT.
+            MOVE WS-RUN-DATE TO RPT-HDR-DATE
+            MOVE WS-RPT-HEADER-LINE TO RPT-RECORD
+            OPEN OUTPUT REPORT-FILE
+            WRITE RPT-RECORD
+
+            MOVE WS-SCHED-STATUS TO RPT-FAIL-STATUS
+            MOVE WS-RPT-SCHED-FAIL-LINE TO RPT-RECORD
+            WRITE RPT-RECORD
+
+            MOVE WS-RPT-TRAILER-LINE TO RPT-RECORD
+            WRITE RPT-RECORD
+
+            CLOSE REPORT-FILE.
+
+        1500-CHECK-FOR-CHECKPOINT.
+            OPEN INPUT CKPT-FILE.
+            IF WS-CKPT-STATUS = '00'
+                PERFORM UNTIL WS-CKPT-EOF = 'Y'
+                    READ CKPT-FILE
+                        AT END
+                            MOVE 'Y' TO WS-CKPT-EOF
+                        NOT AT END
+                            IF CKPT-TYPE-COMPLETE
+                                MOVE 'N' TO WS-CKPT-EXISTS
+                                MOVE 0 TO WS-COUNTER
+                                MOVE 0 TO WS-TOTAL
+                            ELSE
+                                MOVE CKPT-COUNTER TO WS-COUNTER
+                                MOVE CKPT-TOTAL TO WS-TOTAL
+                                MOVE 'Y' TO WS-CKPT-EXISTS
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE CKPT-FILE
+            END-IF.
+
+            IF WS-CKPT-EXISTS = 'Y'
+                DISPLAY 'RESUMING FROM CHECKPOINT AT RECORD '
+                    WS-COUNTER
+            END-IF.
+
+        1600-SKIP-PROCESSED-RECORDS.
+            PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                    UNTIL WS-SKIP-IDX > WS-COUNTER
+                       OR WS-EOF-SWITCH = 'Y'
+                READ SCHED-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-SWITCH
+                END-READ
+            END-PERFORM.
+
+        2000-PROCESS-SCHED-FILE.
+            PERFORM UNTIL WS-EOF-SWITCH = 'Y'
+                    OR WS-COUNTER >= WS-UPPER-BOUND
+                READ SCHED-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-SWITCH
+                    NOT AT END
+                        ADD 1 TO WS-COUNTER
+                            ON SIZE ERROR
+                                MOVE 'Y' TO WS-COUNTER-OVERFLOW
+                                DISPLAY 'WS-COUNTER OVERFLOW - '
+                                    'ABORTING SCHED-FILE PROCESSING'
+                                MOVE 'Y' TO WS-EOF-SWITCH
+                        END-ADD
+                        IF WS-COUNTER-OVERFLOW NOT = 'Y'
+                            PERFORM 2100-VALIDATE-AND-ACCUMULATE
+                            DIVIDE WS-COUNTER BY WS-CKPT-INTERVAL
+                                GIVING WS-CKPT-QUOTIENT
+                                REMAINDER WS-CKPT-REMAINDER
+                            IF WS-CKPT-REMAINDER = 0
+                                PERFORM 3000-WRITE-CHECKPOINT
+                            END-IF
+                        END-IF
+                END-READ
+            END-PERFORM.
+
+            CLOSE SCHED-FILE.
+            CLOSE REJECT-FILE.
+
+        2100-VALIDATE-AND-ACCUMULATE.
+            IF SCHED-UNIT-COUNT NUMERIC
+                    AND SCHED-UNIT-COUNT > 0
+                    AND SCHED-UNIT-COUNT <= 500
+                ADD SCHED-UNIT-COUNT TO WS-TOTAL
+                    ON SIZE ERROR
+                        MOVE 'Y' TO WS-TOTAL-OVERFLOW
+                        DISPLAY 'WS-TOTAL OVERFLOW AT RECORD '
+                            WS-COUNTER
+                END-ADD
+            ELSE
+                PERFORM 2200-WRITE-REJECT-RECORD
+            END-IF.
+
+        2200-WRITE-REJECT-RECORD.
+            ADD 1 TO WS-REJECT-COUNT
+            MOVE SCHED-JOB-ID TO REJ-JOB-ID
+            MOVE SCHED-JOB-DATE TO REJ-JOB-DATE
+            MOVE SCHED-UNIT-COUNT TO REJ-RAW-COUNT
+            IF SCHED-UNIT-COUNT NOT NUMERIC
+                MOVE '01' TO REJ-REASON-CODE
+                MOVE 'NON-NUMERIC UNIT COUNT' TO REJ-REASON-TEXT
+            ELSE
+                MOVE '02' TO REJ-REASON-CODE
+                MOVE 'UNIT COUNT OUT OF RANGE' TO REJ-REASON-TEXT
+            END-IF
+            MOVE WS-REJ-LINE TO REJECT-RECORD
+            WRITE REJECT-RECORD.
+
+        3000-WRITE-CHECKPOINT.
+            MOVE 'C' TO CKPT-REC-TYPE
+            MOVE WS-COUNTER TO CKPT-COUNTER
+            MOVE WS-TOTAL TO CKPT-TOTAL
+            OPEN EXTEND CKPT-FILE
+            WRITE CKPT-RECORD
+            CLOSE CKPT-FILE.
+
+        3100-CLEAR-CHECKPOINT.
+            MOVE 'F' TO CKPT-REC-TYPE
+            MOVE 0 TO CKPT-COUNTER
+            MOVE 0 TO CKPT-TOTAL
+            OPEN EXTEND CKPT-FILE
+            WRITE CKPT-RECORD
+            CLOSE CKPT-FILE.
+
+        8000-RECONCILE-CONTROL-TOTAL.
+            OPEN INPUT CTLTOT-FILE.
+            IF WS-CTL-STATUS = '00'
+                READ CTLTOT-FILE
+                    AT END
+                        MOVE 'Y' TO WS-CTL-NO-DATA
+                        DISPLAY 'NO CONTROL TOTAL RECEIVED - '
+                            'CTLTOT IS EMPTY'
+                    NOT AT END
+                        MOVE CTL-EXPECTED-TOTAL TO WS-CTL-EXPECTED-TOTAL
+                        IF WS-CTL-EXPECTED-TOTAL NOT = WS-TOTAL
+                            MOVE 'Y' TO WS-CTL-MISMATCH
+                            DISPLAY 'CONTROL TOTAL MISMATCH EXP: '
+                                WS-CTL-EXPECTED-TOTAL
+                            DISPLAY 'CONTROL TOTAL MISMATCH ACT: '
+                                WS-TOTAL
+                        END-IF
+                END-READ
+                CLOSE CTLTOT-FILE
+            ELSE
+                MOVE 'Y' TO WS-CTL-NO-DATA
+                DISPLAY 'NO CONTROL TOTAL RECEIVED - CTLTOT STATUS '
+                    WS-CTL-STATUS
+            END-IF.
+
+        9000-TERMINATE.
+            PERFORM 3100-CLEAR-CHECKPOINT.
+
+            IF WS-CTL-MISMATCH = 'Y' OR WS-CTL-NO-DATA = 'Y'
+                MOVE 8 TO RETURN-CODE
+            ELSE
+                IF WS-TOTAL-OVERFLOW = 'Y' OR WS-COUNTER-OVERFLOW = 'Y'
+                    MOVE 4 TO RETURN-CODE
+                ELSE
+                    MOVE 0 TO RETURN-CODE
+                END-IF
+            END-IF.
+            MOVE WS-RUN-DATE TO RPT-HDR-DATE
+            MOVE WS-RPT-HEADER-LINE TO RPT-RECORD
+            WRITE RPT-RECORD.
+
+            MOVE WS-TOTAL TO RPT-DTL-TOTAL
+            MOVE WS-RPT-DETAIL-LINE TO RPT-RECORD
+            WRITE RPT-RECORD.
+
+            IF WS-CTL-MISMATCH = 'Y'
+                MOVE WS-CTL-EXPECTED-TOTAL TO RPT-RCN-EXPECT
+                MOVE WS-TOTAL TO RPT-RCN-ACTUAL
+                MOVE WS-RPT-RECON-LINE TO RPT-RECORD
+                WRITE RPT-RECORD
+            END-IF.
+
+            IF WS-CTL-NO-DATA = 'Y'
+                MOVE WS-RPT-NOCTL-LINE TO RPT-RECORD
+                WRITE RPT-RECORD
+            END-IF.
+
+            IF WS-TOTAL-OVERFLOW = 'Y' OR WS-COUNTER-OVERFLOW = 'Y'
+                MOVE WS-RPT-OVFL-LINE TO RPT-RECORD
+                WRITE RPT-RECORD
+            END-IF.
+
+            MOVE WS-RPT-TRAILER-LINE TO RPT-RECORD
+            WRITE RPT-RECORD.
+
+            CLOSE REPORT-FILE.
+
             DISPLAY 'Total sum is: ' WS-TOTAL
-            STOP RUN.
+            DISPLAY 'Records rejected: ' WS-REJECT-COUNT
+            IF WS-TOTAL-OVERFLOW = 'Y'
+                DISPLAY 'WARNING: WS-TOTAL OVERFLOWED DURING THIS RUN'
+            END-IF
+            IF WS-COUNTER-OVERFLOW = 'Y'
+                DISPLAY 'WARNING: WS-COUNTER OVERFLOWED DURING THIS RUN'
+            END-IF
+            IF WS-CTL-NO-DATA = 'Y'
+                DISPLAY 'WARNING: NO CONTROL TOTAL RECEIVED'
+            END-IF.
+
+            PERFORM 4000-WRITE-AUDIT-RECORD.
+
+        4000-WRITE-AUDIT-RECORD.
+            ACCEPT WS-RUN-TIME FROM TIME.
+            MOVE WS-RUN-DATE TO AUD-RUN-DATE
+            MOVE WS-RUN-TIME TO AUD-RUN-TIME
+            MOVE WS-COUNTER TO AUD-RECORDS-PROCESSED
+            MOVE WS-TOTAL TO AUD-FINAL-TOTAL
+            MOVE RETURN-CODE TO AUD-RETURN-CODE
+            OPEN EXTEND AUDIT-FILE
+            WRITE AUDIT-RECORD
+            CLOSE AUDIT-FILE.
