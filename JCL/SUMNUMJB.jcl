@@ -0,0 +1,40 @@
+//SUMNUMJB JOB (ACCTNO),'DAILY SCHED TALLY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY SCHEDULING CAPACITY TALLY JOB STREAM FOR SUMNUM.
+//* THE SCHEDULER OVERRIDES THE RUNDATE SYMBOLIC (YYYYMMDD) ON
+//* SUBMISSION SO EACH DAY'S REPORT, REJECT, AND CHECKPOINT DATA
+//* SETS GET THEIR OWN GENERATION INSTEAD OF OVERWRITING THE
+//* PRIOR DAY'S RUN.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=SUMNUM
+//STEPLIB  DD DSN=PROD.SUMNUM.LOADLIB,DISP=SHR
+//SCHEDIN  DD DSN=PROD.SCHED.DAILY.D&RUNDATE,DISP=SHR
+//SYSIN    DD DSN=PROD.SUMNUM.PARM,DISP=SHR
+//CKPTFILE DD DSN=PROD.SUMNUM.CKPT.D&RUNDATE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//RPTOUT   DD DSN=PROD.SUMNUM.RPT.D&RUNDATE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//REJRPT   DD DSN=PROD.SUMNUM.REJECT.D&RUNDATE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITFL  DD DSN=PROD.SUMNUM.AUDIT,DISP=MOD
+//CTLTOT   DD DSN=PROD.SCHED.CTLTOT.D&RUNDATE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP010 SETS RETURN-CODE: 0=CLEAN, 4=TOTAL OVERFLOW, 8=CONTROL
+//* TOTAL MISMATCH.  A NONZERO RC ROUTES STRAIGHT TO OPERATOR
+//* NOTIFICATION INSTEAD OF LETTING THE STREAM FALL THROUGH.
+//*
+//IF010    IF (STEP010.RC > 0) THEN
+//STEP020  EXEC PGM=IEBGENER
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.SUMNUM.RPT.D&RUNDATE,DISP=SHR
+//SYSUT2   DD SYSOUT=(O),DEST=OPER
+//*        ABOVE ROUTES THE DAY'S REPORT TO THE OPERATOR SYSOUT
+//*        CLASS SO A NONZERO RC DOES NOT SLIDE BY UNNOTICED.
+//        ENDIF
+//
