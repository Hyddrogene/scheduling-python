@@ -0,0 +1,4 @@
+       01  SCHED-JOB-RECORD.
+           05 SCHED-JOB-ID            PIC X(8).
+           05 SCHED-JOB-DATE          PIC X(8).
+           05 SCHED-UNIT-COUNT        PIC 9(4).
